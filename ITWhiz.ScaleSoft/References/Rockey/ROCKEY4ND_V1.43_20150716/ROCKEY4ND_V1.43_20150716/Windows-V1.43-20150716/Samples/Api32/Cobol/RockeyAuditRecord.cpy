@@ -0,0 +1,24 @@
+      ****************************************************************
+      *                                                              *
+      *                    RockeyAuditRecord.cpy                     *
+      *                                                              *
+      * FILE SECTION copybook for the dated Rockey transaction audit *
+      * log. One record is appended for every CALL "Rockey" so a     *
+      * license-compliance audit can prove the dongle was actually   *
+      * queried, and what it answered, without relying on console    *
+      * DISPLAY output that scrolls away.                             *
+      *                                                              *
+      ****************************************************************
+       fd  audit-file.
+       01  ry-audit-record.
+           05  aud-timestamp        pic x(21).
+           05  aud-opcode-name      pic x(20).
+           05  aud-opcode-value     pic 9(4).
+           05  aud-handle           pic 9(9).
+           05  aud-lp1              pic 9(9).
+           05  aud-lp2              pic 9(9).
+           05  aud-p1               pic 9(9).
+           05  aud-p2               pic 9(9).
+           05  aud-p3               pic 9(9).
+           05  aud-p4               pic 9(9).
+           05  aud-ret              pic 9(9).
