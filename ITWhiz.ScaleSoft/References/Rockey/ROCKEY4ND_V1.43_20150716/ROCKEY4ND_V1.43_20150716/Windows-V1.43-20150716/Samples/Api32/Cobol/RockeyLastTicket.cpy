@@ -0,0 +1,17 @@
+      ****************************************************************
+      *                                                              *
+      *                    RockeyLastTicket.cpy                      *
+      *                                                              *
+      * FILE SECTION copybook holding the gross/tare/net weights of  *
+      * the most recently completed weighment, as independently      *
+      * calculated by the ticket-posting program. The nightly batch  *
+      * feeds gross/tare to the dongle's secure calculator and       *
+      * compares its net against this value as a hardware-backed     *
+      * tamper check on the weight math.                              *
+      *                                                              *
+      ****************************************************************
+       fd  last-ticket-file.
+       01  ry-last-ticket-record.
+           05  ltk-gross-weight-kg  pic 9(7).
+           05  ltk-tare-weight-kg   pic 9(7).
+           05  ltk-net-weight-kg    pic 9(7).
