@@ -15,36 +15,82 @@
       * Copyright (C) 2001-2007 Feitian Technologies Co.,Ltd.        *
       *                                                              *
       ****************************************************************
+      *                                                              *
+      * ITWhiz.ScaleSoft weighbridge Rockey4ND license check.        *
+      *                                                              *
+      * Interactive at a technician's console, or unattended in the  *
+      * nightly license-verification job when ROCKEY_BATCH_MODE=Y is *
+      * set in the environment (see 0100-INITIALIZE).                *
+      *                                                              *
+      ****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file
+               assign to ws-audit-file-name
+               organization line sequential
+               file status is ws-audit-status.
+
+           select site-param-file
+               assign to ws-site-param-file-name
+               organization line sequential
+               file status is ws-site-param-status.
+
+           select operator-roster-file
+               assign to ws-operator-roster-file-name
+               organization line sequential
+               file status is ws-operator-roster-status.
+
+           select module-trend-file
+               assign to ws-module-trend-file-name
+               organization line sequential
+               file status is ws-module-trend-status.
+
+           select last-ticket-file
+               assign to ws-last-ticket-file-name
+               organization line sequential
+               file status is ws-last-ticket-status.
+
+           select operations-report-file
+               assign to ws-report-file-name
+               organization line sequential
+               file status is ws-report-status.
+
        data division.
+       file section.
+       copy "RockeyAuditRecord.cpy".
+       copy "RockeySiteParams.cpy".
+       copy "RockeyOperatorRoster.cpy".
+       copy "RockeyModuleTrend.cpy".
+       copy "RockeyLastTicket.cpy".
+
+       fd  operations-report-file.
+       01  ry-report-line             pic x(132).
+
        working-storage section.
       ****************************************************************
       * THE ROCKEY CONST VALUE
       ****************************************************************
-       78 RY-FIND               value 1.
-       78 RY-FIND-NEXT          value 2.
-       78 RY-OPEN               value 3.
-       78 RY-CLOSE              value 4.
-       78 RY-READ               value 5.
-       78 RY-WRITE              value 6.
-       78 RY-RANDOM             value 7.
-       78 RY-SEED               value 8.
-       78 RY-WRITE-USERID       value 9.
-       78 RY-READ-USERID        value 10.
-       78 RY-SET-MOUDLE         value 11.
-       78 RY-CHECK-MOUDLE       value 12.
-       78 RY-WRITE-ARITHMETIC   value 13.
-       78 RY-CALCULATE1         value 14.
-       78 RY-CALCULATE2         value 15.
-       78 RY-CALCULATE3         value 16.
-       78 RY-DECREASE           value 17.
-       78 ERR-SUCCESS           value 0.
+       copy "RockeyConstants.cpy".
+       copy "RockeyErrorCodes.cpy".
 
+      ****************************************************************
+      * PROGRAM EXIT STATUS VALUES - returned in RETURN-CODE so the
+      * calling JCL/scheduler can tell the failure modes apart.
+      ****************************************************************
+       78 RY-EXIT-SUCCESS            value 0.
+       78 RY-EXIT-DONGLE-MISSING     value 1.
+       78 RY-EXIT-DONGLE-REJECTED    value 2.
+       78 RY-EXIT-OPERATOR-REJECTED  value 3.
+       78 RY-EXIT-REPORT-FAILED      value 4.
+       78 RY-EXIT-AUDIT-FAILED       value 5.
+       78 RY-EXIT-ROSTER-UNAVAILABLE value 6.
 
       ****************************************************************
       * THE PROGRAM VARIANT VALUE
       ****************************************************************
        01 ret                   pic 9(4)  comp-5.
-       01 handle                pic 9(4)  comp-5.
+       01 ry-handle             pic 9(4)  comp-5.
        01 p1                    pic 9(4)  comp-5.
        01 p2                    pic 9(4)  comp-5.
        01 p3                    pic 9(4)  comp-5.
@@ -55,41 +101,403 @@
 
        01 dllHandle             procedure-pointer.
        01 junk                  pic x.
+
+       01 ws-exit-status        pic 9(4)  value RY-EXIT-SUCCESS.
+
+      ****************************************************************
+      * RETRY / FALLBACK CONTROL (req 001)
+      ****************************************************************
+       01 ws-max-retries        pic 9(4)  value 3.
+       01 ws-retry-attempt      pic 9(4)  value 1.
+       01 ws-sleep-seconds      pic 9(9)  comp-5 value 1.
+       01 ws-dll-loaded-switch  pic x     value "N".
+           88 ws-dll-loaded         value "Y".
+       01 ws-key-found-switch   pic x     value "N".
+           88 ws-key-found          value "Y".
+
+      ****************************************************************
+      * BATCH-MODE SWITCH (req 006)
+      ****************************************************************
+       01 ws-batch-mode-switch  pic x     value "N".
+           88 ws-batch-mode         value "Y" "y".
+
+      ****************************************************************
+      * PER-SITE PRODUCT-CODE PARAMETERS (req 005)
+      ****************************************************************
+       01 ws-site-id                pic x(6)  value spaces.
+       01 ws-site-param-file-name   pic x(60) value spaces.
+       01 ws-site-param-status      pic xx    value spaces.
+       01 ws-site-found-switch      pic x     value "N".
+           88 ws-site-found             value "Y".
+       01 ws-cfg-p1                 pic 9(5)  value zero.
+       01 ws-cfg-p2                 pic 9(5)  value zero.
+       01 ws-cfg-p3                 pic 9(5)  value zero.
+       01 ws-cfg-p4                 pic 9(5)  value zero.
+
+      ****************************************************************
+      * AUDIT LOG (req 000)
+      ****************************************************************
+       01 ws-audit-file-name    pic x(60) value spaces.
+       01 ws-audit-status       pic xx    value spaces.
+       01 ws-current-opcode-name  pic x(20) value spaces.
+       01 ws-current-opcode-value pic 9(4) value zero.
+       01 ws-current-handle       pic 9(4) comp-5 value zero.
+       01 ws-timestamp          pic x(21) value spaces.
+       01 ws-run-date           pic x(8)  value spaces.
+       01 ws-run-time           pic 9(8)  value zero.
+       01 ws-run-time-text      pic x(8)  value spaces.
+
+      ****************************************************************
+      * KEY INVENTORY (req 002)
+      ****************************************************************
+       01 ws-report-file-name      pic x(60) value spaces.
+       01 ws-report-status         pic xx    value spaces.
+       01 ws-inventory-count       pic 9(4)  value zero.
+       01 ws-max-inventory         pic 9(4)  value 20.
+      ****************************************************************
+      * RY-FIND-NEXT is passed its own handle field, seeded from the
+      * session ry-handle but never written back to it - RY-FIND-NEXT
+      * follows the same find/find-next idiom as RY-FIND and rewrites
+      * its by-reference handle for the next key in the enumeration,
+      * and every paragraph from 0600 onward (through the final
+      * RY-CLOSE) still needs the handle 0400-OPEN-ROCKEY opened.
+      ****************************************************************
+       01 ws-enum-handle           pic 9(4)  comp-5.
+
+      ****************************************************************
+      * MODULE-7 BALANCE (req 003)
+      ****************************************************************
+       01 ws-module-trend-file-name pic x(60) value spaces.
+       01 ws-module-trend-status    pic xx    value spaces.
+       01 ws-mod7-threshold-text    pic x(4)  value spaces.
+       01 ws-mod7-threshold         pic 9(9)  value 10.
+       01 ws-mod7-low-balance-switch pic x    value "N".
+           88 ws-mod7-low-balance       value "Y".
+
+      ****************************************************************
+      * OPERATOR RECONCILIATION (req 004)
+      ****************************************************************
+       01 ws-operator-roster-file-name pic x(60) value spaces.
+       01 ws-operator-roster-status    pic xx    value spaces.
+       01 ws-operator-authorized-switch pic x    value "N".
+           88 ws-operator-authorized       value "Y".
+       01 ws-operator-name             pic x(20) value spaces.
+       01 ws-roster-open-status        pic xx    value spaces.
+       01 ws-roster-unavailable-switch  pic x    value "N".
+           88 ws-roster-unavailable        value "Y".
+
+      ****************************************************************
+      * TICKET NUMBER GENERATION (req 008)
+      ****************************************************************
+       01 ws-ticket-number      pic 9(9)  comp-5 value zero.
+       01 ws-ticket-return-code pic 9(4)  comp-5 value zero.
+       01 ws-tkt-seed-lp1       pic 9(9)  comp-5.
+       01 ws-tkt-seed-lp2       pic 9(9)  comp-5.
+       01 ws-tkt-seed-p1        pic 9(4)  comp-5.
+       01 ws-tkt-seed-p2        pic 9(4)  comp-5.
+       01 ws-tkt-seed-p3        pic 9(4)  comp-5.
+       01 ws-tkt-seed-p4        pic 9(4)  comp-5.
+       01 ws-tkt-seed-ret       pic 9(4)  comp-5.
+       01 ws-tkt-random-lp1     pic 9(9)  comp-5.
+       01 ws-tkt-random-lp2     pic 9(9)  comp-5.
+       01 ws-tkt-random-p1      pic 9(4)  comp-5.
+       01 ws-tkt-random-p2      pic 9(4)  comp-5.
+       01 ws-tkt-random-p3      pic 9(4)  comp-5.
+       01 ws-tkt-random-p4      pic 9(4)  comp-5.
+       01 ws-tkt-random-ret     pic 9(4)  comp-5.
+
+      ****************************************************************
+      * GROSS/TARE/NET INTEGRITY CHECK (req 009)
+      ****************************************************************
+       01 ws-last-ticket-file-name pic x(60) value spaces.
+       01 ws-last-ticket-status    pic xx    value spaces.
+       01 ws-net-mismatch-switch   pic x     value "N".
+           88 ws-net-mismatch          value "Y".
+       01 ws-device-net-kg         pic 9(7)  comp-5 value zero.
+       01 ws-calc-overall-ret      pic 9(4)  comp-5 value zero.
+       01 ws-ltk-gross-weight-kg   pic 9(7)  comp-5 value zero.
+       01 ws-ltk-tare-weight-kg    pic 9(7)  comp-5 value zero.
+       01 ws-ltk-net-weight-kg     pic 9(7)  comp-5 value zero.
+       01 ws-arith-lp1             pic 9(9)  comp-5.
+       01 ws-arith-lp2             pic 9(9)  comp-5.
+       01 ws-arith-p1              pic 9(4)  comp-5.
+       01 ws-arith-p2              pic 9(4)  comp-5.
+       01 ws-arith-p3              pic 9(4)  comp-5.
+       01 ws-arith-p4              pic 9(4)  comp-5.
+       01 ws-arith-ret             pic 9(4)  comp-5.
+       01 ws-calc-lp1              pic 9(9)  comp-5.
+       01 ws-calc-lp2              pic 9(9)  comp-5.
+       01 ws-calc-p1               pic 9(4)  comp-5.
+       01 ws-calc-p2               pic 9(4)  comp-5.
+       01 ws-calc-p3               pic 9(4)  comp-5.
+       01 ws-calc-p4               pic 9(4)  comp-5.
+       01 ws-calc-ret              pic 9(4)  comp-5.
+
+      ****************************************************************
+      * DISPLAY-USAGE WORK FIELDS - the P1-P4/LP1/LP2/RET fields are
+      * all COMP-5 binary for the Rockey call interface, but STRING
+      * can only concatenate DISPLAY-usage items, so report lines are
+      * built through these.
+      ****************************************************************
+       01 ws-disp-p1            pic 9(5).
+       01 ws-disp-p2            pic 9(5).
+       01 ws-disp-p3            pic 9(5).
+       01 ws-disp-p4            pic 9(5).
+       01 ws-disp-ret           pic 9(5).
+       01 ws-disp-lp1           pic 9(9).
+       01 ws-disp-ticket        pic 9(9).
+       01 ws-disp-net           pic 9(7).
+
        procedure division.
 
+       0000-MAIN.
+           perform 0100-INITIALIZE
+           perform 0200-LOAD-DLL-WITH-RETRY
+
+           if ws-dll-loaded
+              perform 0300-FIND-ROCKEY-WITH-RETRY
+              if ws-key-found
+                 perform 0400-OPEN-ROCKEY
+                 if ret = ERR-SUCCESS
+                    perform 0500-ENUMERATE-ADDITIONAL-KEYS
+                    perform 0600-WRITE-READ-DEMO-DATA
+                    perform 0700-RANDOM-AND-SEED
+                    perform 0750-USERID-RECONCILE
+                    perform 0800-GENERATE-TICKET-NUMBER
+                    perform 0900-MODULE-BALANCE-CHECK
+                    perform 0950-ARITHMETIC-INTEGRITY-CHECK
+                    perform 1000-CLOSE-ROCKEY
+                    if ws-exit-status = RY-EXIT-SUCCESS
+                       and not ws-operator-authorized
+                       if ws-roster-unavailable
+                          move RY-EXIT-ROSTER-UNAVAILABLE
+                               to ws-exit-status
+                       else
+                          move RY-EXIT-OPERATOR-REJECTED
+                               to ws-exit-status
+                       end-if
+                    end-if
+                 else
+                    display "FATAL Rockey key open rejected, ret is "
+                            ret
+                    move RY-EXIT-DONGLE-REJECTED to ws-exit-status
+                 end-if
+              else
+                 display "FATAL Rockey key not found after "
+                         ws-max-retries " attempts"
+                 move RY-EXIT-DONGLE-MISSING to ws-exit-status
+              end-if
+           else
+              display "FATAL failed to load Rockey4ND.dll after "
+                      ws-max-retries " attempts"
+              move RY-EXIT-DONGLE-MISSING to ws-exit-status
+           end-if
+
+           if ws-exit-status = RY-EXIT-SUCCESS
+              and ws-report-status not = "00"
+              move RY-EXIT-REPORT-FAILED to ws-exit-status
+           end-if
+
+           if ws-exit-status = RY-EXIT-SUCCESS
+              and ws-audit-status not = "00"
+              and ws-audit-status not = "05"
+              move RY-EXIT-AUDIT-FAILED to ws-exit-status
+           end-if
+
+           perform 1100-WRITE-REPORT-SUMMARY
+           perform 1200-FINALIZE
+
+           if not ws-batch-mode
+              display "Pass any key to close"
+              accept junk
+           end-if
+
+           move ws-exit-status to return-code
+           stop run.
+
       ****************************************************************
-      * LOAD THE DLL
+      * 0100 - INITIALIZE: pick up batch switch, site id and the
+      * per-site product-code parameters, and open the audit log.
       ****************************************************************
-        set dllHandle to entry "Rockey4ND.dll".
-        if  dllHandle not = null
-           move h"c44c" to p1
-           move h"c8f8" to p2
-           move h"0799" to p3
-           move h"c43b" to p4
-           display "begin test the rockey..."
+       0100-INITIALIZE.
+           accept ws-batch-mode-switch
+                  from environment "ROCKEY_BATCH_MODE"
+           on exception
+               move "N" to ws-batch-mode-switch
+           end-accept
+
+           accept ws-site-id from environment "ROCKEY_SITE_ID"
+           on exception
+               move spaces to ws-site-id
+           end-accept
+           if ws-site-id = spaces
+              move "SITE01" to ws-site-id
+           end-if
+
+           accept ws-mod7-threshold-text from environment
+                   "ROCKEY_MOD7_THRESHOLD"
+           on exception
+               move spaces to ws-mod7-threshold-text
+           end-accept
+           if ws-mod7-threshold-text not = spaces
+              move function numval(ws-mod7-threshold-text)
+                   to ws-mod7-threshold
+           end-if
+
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+           move ws-run-time to ws-run-time-text
+           string ws-run-date     delimited by size
+                  ws-run-time-text delimited by size
+                  into ws-timestamp
+           end-string
+
+           string "./Data/RockeyAudit" ws-run-date ".log"
+                  delimited by size
+                  into ws-audit-file-name
+           move "./Data/RockeySiteParams.dat" to ws-site-param-file-name
+           move "./Data/RockeyOperatorRoster.dat"
+                to ws-operator-roster-file-name
+           move "./Data/RockeyModuleTrend.dat"
+                to ws-module-trend-file-name
+           move "./Data/RockeyLastTicket.dat"
+                to ws-last-ticket-file-name
+           move "./Data/RockeyOperationsReport.txt"
+                to ws-report-file-name
+
+           open extend audit-file
+           if ws-audit-status not = "00" and ws-audit-status not = "05"
+              close audit-file
+              open output audit-file
+           end-if
+           if ws-audit-status not = "00" and ws-audit-status not = "05"
+              display "FATAL unable to open audit log file "
+                      ws-audit-file-name ", status " ws-audit-status
+           end-if
+
+           open output operations-report-file
+           if ws-report-status not = "00"
+              display "FATAL unable to open operations report file "
+                      ws-report-file-name ", status " ws-report-status
+           else
+              move "ITWhiz.ScaleSoft Rockey4ND License Check"
+                   & " - Operations Report"
+                   to ry-report-line
+              write ry-report-line
+              string "Run date/time : " ws-timestamp delimited by size
+                     into ry-report-line
+              write ry-report-line
+              string "Site ID       : " ws-site-id delimited by size
+                     into ry-report-line
+              write ry-report-line
+           end-if
+
+           perform 0110-LOAD-SITE-PARAMETERS.
+
+       0110-LOAD-SITE-PARAMETERS.
+           move "N" to ws-site-found-switch
+           open input site-param-file
+           if ws-site-param-status = "00"
+              perform until ws-site-found
+                         or ws-site-param-status not = "00"
+                 read site-param-file
+                    at end
+                       move "10" to ws-site-param-status
+                    not at end
+                       if sp-site-id = ws-site-id
+                          move "Y"           to ws-site-found-switch
+                          move sp-product-p1 to ws-cfg-p1
+                          move sp-product-p2 to ws-cfg-p2
+                          move sp-product-p3 to ws-cfg-p3
+                          move sp-product-p4 to ws-cfg-p4
+                       end-if
+                 end-read
+              end-perform
+              close site-param-file
+           end-if
+
+           if not ws-site-found
+              display "WARN  no site-parameter row for site "
+                      ws-site-id ", using default product codes"
+              move h"c44c" to ws-cfg-p1
+              move h"c8f8" to ws-cfg-p2
+              move h"0799" to ws-cfg-p3
+              move h"c43b" to ws-cfg-p4
+           end-if.
 
       ****************************************************************
-      * FIND THE FIRST ROCKEY
+      * 0200 - LOAD THE DLL, with a bounded retry loop so a loose USB
+      * dongle does not kill the whole shift (req 001).
       ****************************************************************
-           call "Rockey"
-                using by value RY-FIND
-                      by reference handle
-                      by reference lp1
-                      by reference lp2
-                      by reference p1
-                      by reference p2
-                      by reference p3
-                      by reference p4
-                      by reference buf
-                      returning ret
+       0200-LOAD-DLL-WITH-RETRY.
+           move 1 to ws-retry-attempt
+           move "N" to ws-dll-loaded-switch
+           perform until ws-dll-loaded
+                      or ws-retry-attempt > ws-max-retries
+              set dllHandle to entry "Rockey4ND.dll"
+              if dllHandle not = null
+                 move "Y" to ws-dll-loaded-switch
+              else
+                 display "WARN  attempt " ws-retry-attempt " of "
+                         ws-max-retries
+                         ": Rockey4ND.dll not available, retrying..."
+                 call "C$SLEEP" using ws-sleep-seconds
+                 add 1 to ws-retry-attempt
+              end-if
+           end-perform.
 
-           display "Find from rockey, ret is " ret
       ****************************************************************
-      * OPEN THE ROCKEY WITH JUST FOUND
+      * 0300 - FIND THE FIRST ROCKEY, retried the same way (req 001).
       ****************************************************************
+       0300-FIND-ROCKEY-WITH-RETRY.
+           move ws-cfg-p1 to p1
+           move ws-cfg-p2 to p2
+           move ws-cfg-p3 to p3
+           move ws-cfg-p4 to p4
+           display "begin test the rockey..."
+
+           move 1 to ws-retry-attempt
+           move "N" to ws-key-found-switch
+           perform until ws-key-found
+                      or ws-retry-attempt > ws-max-retries
+              call "Rockey"
+                   using by value RY-FIND
+                         by reference ry-handle
+                         by reference lp1
+                         by reference lp2
+                         by reference p1
+                         by reference p2
+                         by reference p3
+                         by reference p4
+                         by reference buf
+                         returning ret
+
+              move "RY-FIND"   to ws-current-opcode-name
+              move RY-FIND     to ws-current-opcode-value
+              move ry-handle to ws-current-handle
+              perform 2000-WRITE-AUDIT-RECORD
+
+              display "Find from rockey, ret is " ret
+              perform RY-LOOKUP-ERROR-CODE
+
+              if ret = ERR-SUCCESS
+                 move "Y" to ws-key-found-switch
+              else
+                 display "WARN  attempt " ws-retry-attempt " of "
+                         ws-max-retries
+                         ": Rockey key not found, retrying..."
+                 call "C$SLEEP" using ws-sleep-seconds
+                 add 1 to ws-retry-attempt
+              end-if
+           end-perform.
+
+      ****************************************************************
+      * 0400 - OPEN THE ROCKEY WITH JUST FOUND
+      ****************************************************************
+       0400-OPEN-ROCKEY.
            call "Rockey"
                 using by value RY-OPEN
-                      by reference handle
+                      by reference ry-handle
                       by reference lp1
                       by reference lp2
                       by reference p1
@@ -98,18 +506,93 @@
                       by reference p4
                       by reference buf
                       returning ret
+
+           move "RY-OPEN"   to ws-current-opcode-name
+           move RY-OPEN     to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+
            display "Open from rockey, ret is " ret
+           perform RY-LOOKUP-ERROR-CODE
+
       ****************************************************************
-      * WRITE THE DATA INTO ROCKEY
+      * 0500 - ENUMERATE ALL ATTACHED ROCKEY KEYS (req 002)
       ****************************************************************
+       0500-ENUMERATE-ADDITIONAL-KEYS.
+           move 1 to ws-inventory-count
+           move p1 to ws-disp-p1
+           move p2 to ws-disp-p2
+           move p3 to ws-disp-p3
+           move p4 to ws-disp-p4
+           string "Site inventory - key 1 serial: "
+                  ws-disp-p1 "," ws-disp-p2 ","
+                  ws-disp-p3 "," ws-disp-p4 delimited by size
+                  into ry-report-line
+           write ry-report-line
+
+           move ry-handle   to ws-enum-handle
+           move ERR-SUCCESS to ret
+           perform until ret not = ERR-SUCCESS
+                      or ws-inventory-count >= ws-max-inventory
+              call "Rockey"
+                   using by value RY-FIND-NEXT
+                         by reference ws-enum-handle
+                         by reference lp1
+                         by reference lp2
+                         by reference p1
+                         by reference p2
+                         by reference p3
+                         by reference p4
+                         by reference buf
+                         returning ret
+
+              move "RY-FIND-NEXT" to ws-current-opcode-name
+              move RY-FIND-NEXT   to ws-current-opcode-value
+              move ws-enum-handle to ws-current-handle
+              perform 2000-WRITE-AUDIT-RECORD
+              perform RY-LOOKUP-ERROR-CODE
+
+              if ret = ERR-SUCCESS
+                 add 1 to ws-inventory-count
+                 move p1 to ws-disp-p1
+                 move p2 to ws-disp-p2
+                 move p3 to ws-disp-p3
+                 move p4 to ws-disp-p4
+                 string "Site inventory - key "
+                        ws-inventory-count " serial: "
+                        ws-disp-p1 "," ws-disp-p2 ","
+                        ws-disp-p3 "," ws-disp-p4 delimited by size
+                        into ry-report-line
+                 write ry-report-line
+              end-if
+           end-perform
+
+           string "Site inventory - total keys found: "
+                  ws-inventory-count delimited by size
+                  into ry-report-line
+           write ry-report-line
+
+           if ret = ERR-SUCCESS
+              and ws-inventory-count >= ws-max-inventory
+              string "WARN  enumeration stopped at the "
+                     ws-max-inventory " key cap; additional keys may"
+                     & " be attached that were not enumerated"
+                     delimited by size into ry-report-line
+              write ry-report-line
+           end-if.
+
+      ****************************************************************
+      * 0600 - WRITE/READ DEMO DATA (unchanged vendor demonstration,
+      * now audited)
+      ****************************************************************
+       0600-WRITE-READ-DEMO-DATA.
            move 0   to p1
            move 20  to p2
            move 'HELLO ROCKEY' to buf
 
-
            call "Rockey"
                 using by value RY-WRITE
-                      by reference handle
+                      by reference ry-handle
                       by reference lp1
                       by reference lp2
                       by reference p1
@@ -119,17 +602,20 @@
                       by reference buf
                       returning ret
 
+           move "RY-WRITE"  to ws-current-opcode-name
+           move RY-WRITE    to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
            display "Write from rockey, buf is " buf (1:20)
 
-      ****************************************************************
-      * READ THE DATA FROM ROCKEY
-      ****************************************************************
            move 0   to p1
            move 20  to p2
            move "                   " to buf
            call "Rockey"
                   using by value RY-READ
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -139,14 +625,23 @@
                         by reference buf
                         returning ret
 
+           move "RY-READ"   to ws-current-opcode-name
+           move RY-READ     to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+
            display "Read from rockey, ret is " ret
+           perform RY-LOOKUP-ERROR-CODE
 
       ****************************************************************
-      * GENERATE THE RANDOM NUMBER FROM ROCKEY
+      * 0700 - GENERATE THE RANDOM NUMBER AND SEED FROM ROCKEY
+      * (unchanged vendor demonstration; the RNG is put to real use
+      * in 0800-GENERATE-TICKET-NUMBER)
       ****************************************************************
-          call "Rockey"
+       0700-RANDOM-AND-SEED.
+           call "Rockey"
                   using by value RY-RANDOM
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -156,14 +651,18 @@
                         by reference buf
                         returning ret
 
+           move "RY-RANDOM" to ws-current-opcode-name
+           move RY-RANDOM   to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
            display "Random from rockey, random is " p1
-      ****************************************************************
-      * GENERATE THE SEED FROM ROCKEY
-      ****************************************************************
+
            move h"12345678" to lp2
            call "Rockey"
                   using by value RY-SEED
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -173,14 +672,30 @@
                         by reference buf
                         returning ret
 
-           display "Seed from rockey, is " p1,",",p2,",",p3,",",p4
+           move "RY-SEED"   to ws-current-opcode-name
+           move RY-SEED     to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
+           display "Seed from rockey, is " p1,",",p2,",",p3,",",p4.
+
       ****************************************************************
-      * WRITE THE USER ID INTO ROCKEY
+      * 0750 - RECONCILE THE DONGLE-STORED OPERATOR ID AGAINST THE
+      * AUTHORIZED-OPERATOR ROSTER (req 004). Runs before ticket-number
+      * generation, so a shift is not allowed to start recording
+      * tickets until the operator check has run. Read-only -
+      * provisioning a userid onto a key is a separate administrative
+      * step, not something a per-shift reconciliation check should be
+      * doing; writing a fixed literal here on every run would overwrite
+      * whatever operator id is actually on the key and defeat the
+      * swapped-dongle check this paragraph exists for.
       ****************************************************************
-           move h"88888888" to lp1
+       0750-USERID-RECONCILE.
+           move 0 to lp1
            call "Rockey"
-                  using by value RY-WRITE-USERID
-                        by reference handle
+                  using by value RY-READ-USERID
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -189,34 +704,165 @@
                         by reference p4
                         by reference buf
                         returning ret
+
+           move "RY-READ-USERID" to ws-current-opcode-name
+           move RY-READ-USERID   to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
+           display "Read UserID from rockey, is " lp1
+
+           move "N" to ws-operator-authorized-switch
+           move "N" to ws-roster-unavailable-switch
+           move spaces to ws-operator-name
+           open input operator-roster-file
+           move ws-operator-roster-status to ws-roster-open-status
+           if ws-operator-roster-status = "00"
+              perform until ws-operator-authorized
+                         or ws-operator-roster-status not = "00"
+                 read operator-roster-file
+                    at end
+                       move "10" to ws-operator-roster-status
+                    not at end
+                       if opr-userid = lp1 and opr-is-active
+                          move "Y" to ws-operator-authorized-switch
+                          move opr-name to ws-operator-name
+                       end-if
+                 end-read
+              end-perform
+              close operator-roster-file
+           else
+              move "Y" to ws-roster-unavailable-switch
+              display "FATAL unable to open operator roster file "
+                      ws-operator-roster-file-name ", status "
+                      ws-roster-open-status
+           end-if
+
+           if ws-operator-authorized
+              display "Operator " ws-operator-name
+                      " is authorized, shift may start"
+              string "Operator check OK - " ws-operator-name
+                     delimited by size into ry-report-line
+              write ry-report-line
+           else
+              if ws-roster-unavailable
+                 display "REJECT  operator roster file unavailable, "
+                         "cannot verify operator id " lp1
+                 move lp1 to ws-disp-lp1
+                 string "EXCEPTION - operator roster unavailable"
+                        ", status " ws-roster-open-status
+                        ", cannot verify operator id " ws-disp-lp1
+                        ", shift NOT authorized"
+                        delimited by size into ry-report-line
+                 write ry-report-line
+              else
+                 display "REJECT  operator id " lp1
+                         " is not an active authorized operator"
+                 move lp1 to ws-disp-lp1
+                 string "EXCEPTION - operator id " ws-disp-lp1
+                        " not found on active roster, shift NOT"
+                        & " authorized"
+                        delimited by size into ry-report-line
+                 write ry-report-line
+              end-if
+              move "OPERATOR-REJECTED" to ws-current-opcode-name
+              move zero                to ws-current-opcode-value
+              move ry-handle to ws-current-handle
+              perform 2000-WRITE-AUDIT-RECORD
+           end-if.
+
       ****************************************************************
-      * READ THE USER ID FROM ROCKEY
+      * 0800 - GENERATE A TAMPER-RESISTANT TICKET NUMBER (req 008).
+      * Runs after 0750-USERID-RECONCILE and is skipped for an
+      * unauthorized operator - there is no point drawing (and
+      * auditing) a ticket number for a shift that is not allowed to
+      * start recording tickets.
       ****************************************************************
-          move 0 to lp1
-          call "Rockey"
-                  using by value RY-READ-USERID
-                        by reference handle
-                        by reference lp1
-                        by reference lp2
-                        by reference p1
-                        by reference p2
-                        by reference p3
-                        by reference p4
-                        by reference buf
-                        returning ret
+       0800-GENERATE-TICKET-NUMBER.
+           if not ws-operator-authorized
+              display "WARN  skipping ticket number generation, "
+                      "operator not authorized"
+              string "EXCEPTION - ticket number not generated, operator"
+                     & " not authorized" delimited by size
+                     into ry-report-line
+              end-string
+              write ry-report-line
+           else
+           call "RockeyTicketNumber" using ry-handle
+                                           ws-ticket-number
+                                           ws-ticket-return-code
+                                           ws-tkt-seed-lp1
+                                           ws-tkt-seed-lp2
+                                           ws-tkt-seed-p1
+                                           ws-tkt-seed-p2
+                                           ws-tkt-seed-p3
+                                           ws-tkt-seed-p4
+                                           ws-tkt-seed-ret
+                                           ws-tkt-random-lp1
+                                           ws-tkt-random-lp2
+                                           ws-tkt-random-p1
+                                           ws-tkt-random-p2
+                                           ws-tkt-random-p3
+                                           ws-tkt-random-p4
+                                           ws-tkt-random-ret
+
+           move ws-tkt-seed-lp1    to lp1
+           move ws-tkt-seed-lp2    to lp2
+           move ws-tkt-seed-p1     to p1
+           move ws-tkt-seed-p2     to p2
+           move ws-tkt-seed-p3     to p3
+           move ws-tkt-seed-p4     to p4
+           move ws-tkt-seed-ret    to ret
+           move "RY-SEED"          to ws-current-opcode-name
+           move RY-SEED            to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
 
+           if ws-tkt-random-ret not = RY-CALL-NOT-ATTEMPTED
+              move ws-tkt-random-lp1 to lp1
+              move ws-tkt-random-lp2 to lp2
+              move ws-tkt-random-p1  to p1
+              move ws-tkt-random-p2  to p2
+              move ws-tkt-random-p3  to p3
+              move ws-tkt-random-p4  to p4
+              move ws-tkt-random-ret to ret
+              move "RY-RANDOM"       to ws-current-opcode-name
+              move RY-RANDOM         to ws-current-opcode-value
+              move ry-handle to ws-current-handle
+              perform 2000-WRITE-AUDIT-RECORD
+           end-if
 
-          display "Read UserID from rockey, is " lp1
+           if ws-ticket-return-code = ERR-SUCCESS
+              move ws-ticket-number to ws-disp-ticket
+              string "Next weigh ticket number (dongle RNG): "
+                     ws-disp-ticket delimited by size
+                     into ry-report-line
+              write ry-report-line
+           else
+              move ws-ticket-return-code to ret
+              display "WARN  could not generate a dongle-backed ticket"
+                      " number, ret is " ret
+              perform RY-LOOKUP-ERROR-CODE
+              move ret to ws-disp-ret
+              string "EXCEPTION - dongle RNG unavailable, ticket "
+                     "number not generated, ret=" ws-disp-ret
+                     delimited by size into ry-report-line
+              write ry-report-line
+           end-if
+           end-if.
 
       ****************************************************************
-      * DOING MODULE OPERATORS WITH ROCKEY
+      * 0900 - DAILY MODULE-7 BALANCE CHECK AND TREND RECORDING
+      * (req 003)
       ****************************************************************
+       0900-MODULE-BALANCE-CHECK.
            move 7     to p1
            move h"1"  to p2
            move 0     to p3
            call "Rockey"
                   using by value RY-SET-MOUDLE
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -225,12 +871,19 @@
                         by reference p4
                         by reference buf
                         returning ret
+
+           move "RY-SET-MOUDLE" to ws-current-opcode-name
+           move RY-SET-MOUDLE   to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
            display "Set Moudle 7: Pass = " p2 ," Decrease no allow "
 
            move 7     to p1
            call "Rockey"
                   using by value RY-DECREASE
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -240,10 +893,16 @@
                         by reference buf
                         returning ret
 
+           move "RY-DECREASE" to ws-current-opcode-name
+           move RY-DECREASE   to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
            move 7     to p1
            call "Rockey"
                   using by value RY-CHECK-MOUDLE
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -252,54 +911,177 @@
                         by reference p4
                         by reference buf
                         returning ret
+
+           move "RY-CHECK-MOUDLE" to ws-current-opcode-name
+           move RY-CHECK-MOUDLE   to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
+           perform RY-LOOKUP-ERROR-CODE
+
            display "Check Moudle 7 allow : " p2 , " ; CanDec : " p3
 
+           move "N" to ws-mod7-low-balance-switch
+           if p3 < ws-mod7-threshold
+              move "Y" to ws-mod7-low-balance-switch
+           end-if
+
+           open extend module-trend-file
+           if ws-module-trend-status not = "00"
+                and ws-module-trend-status not = "05"
+              close module-trend-file
+              open output module-trend-file
+           end-if
+           if ws-module-trend-status not = "00"
+                and ws-module-trend-status not = "05"
+              display "FATAL unable to open module trend file "
+                      ws-module-trend-file-name ", status "
+                      ws-module-trend-status
+           end-if
+           if ws-module-trend-status = "00"
+              move ws-timestamp to mtr-timestamp
+              move 7            to mtr-module-no
+              move p2           to mtr-allow-value
+              move p3           to mtr-candec-value
+              if ws-mod7-low-balance
+                 move "WARN" to mtr-alert-flag
+              else
+                 move spaces to mtr-alert-flag
+              end-if
+              write ry-module-trend-record
+              close module-trend-file
+           end-if
+
+           move p2 to ws-disp-p2
+           move p3 to ws-disp-p3
+           string "Module 7 balance - allow: " ws-disp-p2
+                  " CanDec: " ws-disp-p3 delimited by size
+                  into ry-report-line
+           write ry-report-line
+
+           if ws-mod7-low-balance
+              display "WARN  module 7 remaining decrement count "
+                      p3 " is below the alert threshold of "
+                      ws-mod7-threshold
+              string "WARNING - module 7 balance " ws-disp-p3
+                     " is below threshold " ws-mod7-threshold
+                     delimited by size into ry-report-line
+              write ry-report-line
+           end-if.
+
       ****************************************************************
-      * DOING SIMPLE ARITHMETIC OPERATORS WHITH ROCKEY
+      * 0950 - TIE RY-CALCULATE2 TO ACTUAL GROSS/TARE/NET VALIDATION
+      * (req 009)
       ****************************************************************
-          move 10   to p1
-          move
-           "A=A+B, A=A+C, A=A+D, A=A+E, A=A+F, A=A+G, A=A+H" & x"00"
-           to buf
-          display buf (1:50)
-          call "Rockey"
-                  using by value RY-WRITE-ARITHMETIC
-                        by reference handle
-                        by reference lp1
-                        by reference lp2
-                        by reference p1
-                        by reference p2
-                        by reference p3
-                        by reference p4
-                        by reference buf
-                        returning ret
-           display "Write Arithmetic , ret is " ret
-
-           move 10  to lp1
-           move h"12345678"   to lp2
-           move 1   to p1
-           move 2   to p2
-           move 3   to p3
-           move 4   to p4
-           call "Rockey"
-                  using by value RY-CALCULATE2
-                        by reference handle
-                        by reference lp1
-                        by reference lp2
-                        by reference p1
-                        by reference p2
-                        by reference p3
-                        by reference p4
-                        by reference buf
-                        returning ret
-           display "Calculate Output:" p1,",",p2,",",p3,",",p4
+       0950-ARITHMETIC-INTEGRITY-CHECK.
+           move "N" to ws-net-mismatch-switch
+           open input last-ticket-file
+           if ws-last-ticket-status = "00"
+              read last-ticket-file
+                 at end
+                    move "10" to ws-last-ticket-status
+              end-read
+              close last-ticket-file
+           end-if
+
+           if ws-last-ticket-status = "00"
+              move ltk-gross-weight-kg to ws-ltk-gross-weight-kg
+              move ltk-tare-weight-kg  to ws-ltk-tare-weight-kg
+              move ltk-net-weight-kg   to ws-ltk-net-weight-kg
+              call "RockeyNetWeightCheck" using ry-handle
+                                                ws-ltk-gross-weight-kg
+                                                ws-ltk-tare-weight-kg
+                                                ws-ltk-net-weight-kg
+                                                ws-device-net-kg
+                                                ws-net-mismatch-switch
+                                                ret
+                                                ws-arith-lp1
+                                                ws-arith-lp2
+                                                ws-arith-p1
+                                                ws-arith-p2
+                                                ws-arith-p3
+                                                ws-arith-p4
+                                                ws-arith-ret
+                                                ws-calc-lp1
+                                                ws-calc-lp2
+                                                ws-calc-p1
+                                                ws-calc-p2
+                                                ws-calc-p3
+                                                ws-calc-p4
+                                                ws-calc-ret
+
+              move ret to ws-calc-overall-ret
+
+              move ws-arith-lp1 to lp1
+              move ws-arith-lp2 to lp2
+              move ws-arith-p1  to p1
+              move ws-arith-p2  to p2
+              move ws-arith-p3  to p3
+              move ws-arith-p4  to p4
+              move ws-arith-ret to ret
+              move "RY-WRITE-ARITHMETIC" to ws-current-opcode-name
+              move RY-WRITE-ARITHMETIC   to ws-current-opcode-value
+              move ry-handle to ws-current-handle
+              perform 2000-WRITE-AUDIT-RECORD
+
+              if ws-calc-ret not = RY-CALL-NOT-ATTEMPTED
+                 move ws-calc-lp1 to lp1
+                 move ws-calc-lp2 to lp2
+                 move ws-calc-p1  to p1
+                 move ws-calc-p2  to p2
+                 move ws-calc-p3  to p3
+                 move ws-calc-p4  to p4
+                 move ws-calc-ret to ret
+                 move "RY-CALCULATE2" to ws-current-opcode-name
+                 move RY-CALCULATE2   to ws-current-opcode-value
+                 move ry-handle to ws-current-handle
+                 perform 2000-WRITE-AUDIT-RECORD
+              end-if
+
+              perform RY-LOOKUP-ERROR-CODE
+
+              if ws-calc-overall-ret = ERR-SUCCESS
+                 display "Calculate Output: device net "
+                         ws-device-net-kg " kg, ticket net "
+                         ltk-net-weight-kg " kg"
+
+                 move ws-device-net-kg to ws-disp-net
+                 string "Weight integrity check - device net "
+                        ws-disp-net " kg vs ticket net "
+                        ltk-net-weight-kg " kg" delimited by size
+                        into ry-report-line
+                 write ry-report-line
+
+                 if ws-net-mismatch
+                    display "EXCEPTION weight math mismatch - device "
+                            "net " ws-device-net-kg " ticket net "
+                            ltk-net-weight-kg
+                    string "EXCEPTION - weight math mismatch, device"
+                           " net " ws-disp-net " ticket net "
+                           ltk-net-weight-kg delimited by size
+                           into ry-report-line
+                    write ry-report-line
+                 end-if
+              else
+                 move ws-calc-overall-ret to ws-disp-ret
+                 display "WARN  secure calculator call failed, ret is "
+                         ws-calc-overall-ret
+                 string "EXCEPTION - hardware tamper-check unavailable"
+                        ", ret=" ws-disp-ret delimited by size
+                        into ry-report-line
+                 write ry-report-line
+              end-if
+           else
+              display "WARN  no completed weighment on file, "
+                      "skipping arithmetic integrity check"
+           end-if.
 
       ****************************************************************
-      *  CLOSE THE ROCKEY
+      * 1000 - CLOSE THE ROCKEY
       ****************************************************************
+       1000-CLOSE-ROCKEY.
            call "Rockey"
                   using by value RY-CLOSE
-                        by reference handle
+                        by reference ry-handle
                         by reference lp1
                         by reference lp2
                         by reference p1
@@ -309,18 +1091,73 @@
                         by reference buf
                         returning ret
 
-           display "Close from rockey, ret is " ret
-
+           move "RY-CLOSE"  to ws-current-opcode-name
+           move RY-CLOSE    to ws-current-opcode-value
+           move ry-handle to ws-current-handle
+           perform 2000-WRITE-AUDIT-RECORD
 
-           display "Pass any key to close"
-           accept junk
-
-         else
+           display "Close from rockey, ret is " ret
+           perform RY-LOOKUP-ERROR-CODE
 
-           display "failed to load Rockey4ND.dll"
+           if ret = ERR-SUCCESS
+              move RY-EXIT-SUCCESS to ws-exit-status
+           else
+              move RY-EXIT-DONGLE-REJECTED to ws-exit-status
+           end-if.
 
-         end-if.
+      ****************************************************************
+      * 1100 - WRITE THE BATCH SUMMARY TO THE OPERATIONS REPORT
+      * (req 006)
+      ****************************************************************
+       1100-WRITE-REPORT-SUMMARY.
+           if ws-report-status = "00"
+              string "Final exit status: " ws-exit-status
+                     delimited by size into ry-report-line
+              write ry-report-line
+           end-if.
 
+      ****************************************************************
+      * 1200 - CLOSE WHATEVER IS STILL OPEN
+      ****************************************************************
+       1200-FINALIZE.
+           close audit-file
+           close operations-report-file.
 
+      ****************************************************************
+      * 2000 - APPEND ONE ROW TO THE DATED AUDIT LOG (req 000).
+      * Re-accepts the time-of-day on every call rather than reusing
+      * the one value captured at startup, so each of the ~15-20 rows
+      * written per run carries the actual clock time that specific
+      * Rockey call happened, not just the date.
+      ****************************************************************
+       2000-WRITE-AUDIT-RECORD.
+           accept ws-run-time from time
+           move ws-run-time to ws-run-time-text
+           string ws-run-date     delimited by size
+                  ws-run-time-text delimited by size
+                  into ws-timestamp
+           end-string
+           if ws-audit-status = "00" or ws-audit-status = "05"
+              move ws-timestamp           to aud-timestamp
+              move ws-current-opcode-name to aud-opcode-name
+              move ws-current-opcode-value to aud-opcode-value
+              move ws-current-handle       to aud-handle
+              move lp1                     to aud-lp1
+              move lp2                     to aud-lp2
+              move p1                      to aud-p1
+              move p2                      to aud-p2
+              move p3                      to aud-p3
+              move p4                      to aud-p4
+              move ret                     to aud-ret
+              write ry-audit-record
+           end-if.
 
-       stop run.
+      ****************************************************************
+      * RY-LOOKUP-ERROR-CODE (req 007) - copied in once, PERFORMed by
+      * name after every real CALL "Rockey" site above. The one
+      * exception is the synthetic "OPERATOR-REJECTED" audit row in
+      * 0750-USERID-RECONCILE, which logs a local decision (the
+      * roster check failed), not an actual Rockey opcode, so there is
+      * no RET code to look up.
+      ****************************************************************
+       copy "RockeyErrorLookup.cpy".
