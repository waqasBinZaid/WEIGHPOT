@@ -0,0 +1,17 @@
+      ****************************************************************
+      *                                                              *
+      *                   RockeyModuleTrend.cpy                      *
+      *                                                              *
+      * FILE SECTION copybook for the module-7 usage-counter trend   *
+      * file. One row is appended every time the daily batch calls   *
+      * RY-CHECK-MOUDLE, so the remaining decrement balance can be   *
+      * watched over time instead of only seen once on a console.    *
+      *                                                              *
+      ****************************************************************
+       fd  module-trend-file.
+       01  ry-module-trend-record.
+           05  mtr-timestamp        pic x(21).
+           05  mtr-module-no        pic 9(4).
+           05  mtr-allow-value      pic 9(9).
+           05  mtr-candec-value     pic 9(9).
+           05  mtr-alert-flag       pic x(4).
