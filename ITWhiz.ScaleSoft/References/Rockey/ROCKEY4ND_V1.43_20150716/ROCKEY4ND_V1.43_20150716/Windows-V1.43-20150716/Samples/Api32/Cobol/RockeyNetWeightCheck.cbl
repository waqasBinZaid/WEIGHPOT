@@ -0,0 +1,194 @@
+       $set case
+      ****************************************************************
+      *                                                              *
+      *                  RockeyNetWeightCheck.cbl                    *
+      *                                                              *
+      * Copyright (C) 2001-2007 Feitian Technologies Co.,Ltd.        *
+      *                                                              *
+      ****************************************************************
+       identification division.
+       program-id. RockeyNetWeightCheck.
+
+      ****************************************************************
+      *                                                              *
+      * Shared routine, CALLed with the gross/tare/net weights of a  *
+      * completed weighment. Feeds gross and tare to the dongle's    *
+      * secure calculator (RY-WRITE-ARITHMETIC / RY-CALCULATE2) and  *
+      * compares the device-computed net against the net the ticket  *
+      * program calculated independently. A mismatch means the      *
+      * weight math itself may have been tampered with, not just    *
+      * that the software passed its license check.                  *
+      *                                                              *
+      * The Rockey P1-P4 registers are 4-digit halfwords, so weights *
+      * are scaled to the nearest 10 kg (dekagrams) before they are  *
+      * loaded, which lets a fully loaded truck (up to 99,990 kg)    *
+      * fit in the register. Because of that rounding, the device    *
+      * and ticket nets are compared with a +/-10 kg tolerance       *
+      * rather than for exact equality.                              *
+      *                                                              *
+      * Caller must already have an open Rockey HANDLE (RY-FIND      *
+      * followed by RY-OPEN).                                        *
+      *                                                              *
+      ****************************************************************
+       data division.
+       working-storage section.
+       copy "RockeyConstants.cpy".
+
+       01 ret                   pic 9(4)  comp-5.
+       01 ry-handle             pic 9(4)  comp-5.
+       01 p1                    pic 9(4)  comp-5.
+       01 p2                    pic 9(4)  comp-5.
+       01 p3                    pic 9(4)  comp-5.
+       01 p4                    pic 9(4)  comp-5.
+       01 lp1                   pic 9(9)  comp-5.
+       01 lp2                   pic 9(9)  comp-5.
+       01 buf                   pic x(2048).
+
+       01 ws-scale-factor       pic 9(4)  value 10.
+       01 ws-gross-scaled       pic 9(4)  comp-5.
+       01 ws-tare-scaled        pic 9(4)  comp-5.
+       01 ws-device-net-scaled  pic 9(4)  comp-5.
+       01 ws-device-net-kg      pic s9(7).
+       01 ws-net-difference     pic s9(7).
+       01 ws-tolerance-kg       pic 9(4)  value 10.
+
+      ****************************************************************
+      * PER-CALL RETURN DATA (req 000) - the two real Rockey calls
+      * this routine makes (RY-WRITE-ARITHMETIC, RY-CALCULATE2) happen
+      * inside a subprogram with no access to the caller's audit-file
+      * FD, so the P1-P4/LP1/LP2/RET each call actually used are
+      * handed back here for the caller to write one accurate audit
+      * record per call instead of logging the caller's own stale
+      * working-storage under the wrong opcode.
+      ****************************************************************
+       linkage section.
+       01 lk-handle             pic 9(4)  comp-5.
+       01 lk-gross-weight-kg    pic 9(7)  comp-5.
+       01 lk-tare-weight-kg     pic 9(7)  comp-5.
+       01 lk-ticket-net-kg      pic 9(7)  comp-5.
+       01 lk-device-net-kg      pic 9(7)  comp-5.
+       01 lk-mismatch-flag      pic x.
+           88 lk-nets-mismatch      value "Y".
+           88 lk-nets-agree         value "N".
+       01 lk-return-code        pic 9(4)  comp-5.
+       01 lk-arith-lp1          pic 9(9)  comp-5.
+       01 lk-arith-lp2          pic 9(9)  comp-5.
+       01 lk-arith-p1           pic 9(4)  comp-5.
+       01 lk-arith-p2           pic 9(4)  comp-5.
+       01 lk-arith-p3           pic 9(4)  comp-5.
+       01 lk-arith-p4           pic 9(4)  comp-5.
+       01 lk-arith-ret          pic 9(4)  comp-5.
+       01 lk-calc-lp1           pic 9(9)  comp-5.
+       01 lk-calc-lp2           pic 9(9)  comp-5.
+       01 lk-calc-p1            pic 9(4)  comp-5.
+       01 lk-calc-p2            pic 9(4)  comp-5.
+       01 lk-calc-p3            pic 9(4)  comp-5.
+       01 lk-calc-p4            pic 9(4)  comp-5.
+       01 lk-calc-ret           pic 9(4)  comp-5.
+
+       procedure division using lk-handle
+                                 lk-gross-weight-kg
+                                 lk-tare-weight-kg
+                                 lk-ticket-net-kg
+                                 lk-device-net-kg
+                                 lk-mismatch-flag
+                                 lk-return-code
+                                 lk-arith-lp1
+                                 lk-arith-lp2
+                                 lk-arith-p1
+                                 lk-arith-p2
+                                 lk-arith-p3
+                                 lk-arith-p4
+                                 lk-arith-ret
+                                 lk-calc-lp1
+                                 lk-calc-lp2
+                                 lk-calc-p1
+                                 lk-calc-p2
+                                 lk-calc-p3
+                                 lk-calc-p4
+                                 lk-calc-ret.
+
+       0000-MAIN.
+           move lk-handle       to ry-handle
+           set lk-nets-agree    to true
+           move 0               to lk-device-net-kg
+           move RY-CALL-NOT-ATTEMPTED to lk-calc-ret
+           divide lk-gross-weight-kg by ws-scale-factor
+                  giving ws-gross-scaled
+           divide lk-tare-weight-kg  by ws-scale-factor
+                  giving ws-tare-scaled
+
+      ****************************************************************
+      * LOAD THE SUBTRACTION FORMULA INTO THE ROCKEY
+      ****************************************************************
+           move 10  to p1
+           move "A=A-B" & x"00" to buf
+           call "Rockey"
+                using by value RY-WRITE-ARITHMETIC
+                      by reference ry-handle
+                      by reference lp1
+                      by reference lp2
+                      by reference p1
+                      by reference p2
+                      by reference p3
+                      by reference p4
+                      by reference buf
+                      returning ret
+
+           move lp1 to lk-arith-lp1
+           move lp2 to lk-arith-lp2
+           move p1  to lk-arith-p1
+           move p2  to lk-arith-p2
+           move p3  to lk-arith-p3
+           move p4  to lk-arith-p4
+           move ret to lk-arith-ret
+
+           if ret not = ERR-SUCCESS
+              move ret          to lk-return-code
+           else
+
+      ****************************************************************
+      * RUN GROSS MINUS TARE THROUGH THE SECURE CALCULATOR
+      ****************************************************************
+              move 10           to lp1
+              move h"12345678"  to lp2
+              move ws-gross-scaled to p1
+              move ws-tare-scaled  to p2
+              move 0            to p3
+              move 0            to p4
+              call "Rockey"
+                   using by value RY-CALCULATE2
+                         by reference ry-handle
+                         by reference lp1
+                         by reference lp2
+                         by reference p1
+                         by reference p2
+                         by reference p3
+                         by reference p4
+                         by reference buf
+                         returning ret
+
+              move lp1 to lk-calc-lp1
+              move lp2 to lk-calc-lp2
+              move p1  to lk-calc-p1
+              move p2  to lk-calc-p2
+              move p3  to lk-calc-p3
+              move p4  to lk-calc-p4
+              move ret to lk-calc-ret
+
+              move ret          to lk-return-code
+              if ret = ERR-SUCCESS
+                 move p1           to ws-device-net-scaled
+                 multiply ws-device-net-scaled by ws-scale-factor
+                         giving ws-device-net-kg
+                 move ws-device-net-kg to lk-device-net-kg
+                 compute ws-net-difference =
+                         ws-device-net-kg - lk-ticket-net-kg
+                 if function abs(ws-net-difference) > ws-tolerance-kg
+                    set lk-nets-mismatch to true
+                 end-if
+              end-if
+           end-if.
+
+       0000-EXIT.
+           goback.
