@@ -0,0 +1,36 @@
+      ****************************************************************
+      *                                                              *
+      *                     RockeyConstants.cpy                      *
+      *                                                              *
+      * THE ROCKEY CONST VALUE                                       *
+      * Shared by RockeyExample and every RockeyXxxx subprogram so   *
+      * the opcode numbers are only ever defined in one place.       *
+      *                                                              *
+      ****************************************************************
+       78 RY-FIND               value 1.
+       78 RY-FIND-NEXT          value 2.
+       78 RY-OPEN               value 3.
+       78 RY-CLOSE              value 4.
+       78 RY-READ               value 5.
+       78 RY-WRITE              value 6.
+       78 RY-RANDOM             value 7.
+       78 RY-SEED               value 8.
+       78 RY-WRITE-USERID       value 9.
+       78 RY-READ-USERID        value 10.
+       78 RY-SET-MOUDLE         value 11.
+       78 RY-CHECK-MOUDLE       value 12.
+       78 RY-WRITE-ARITHMETIC   value 13.
+       78 RY-CALCULATE1         value 14.
+       78 RY-CALCULATE2         value 15.
+       78 RY-CALCULATE3         value 16.
+       78 RY-DECREASE           value 17.
+       78 ERR-SUCCESS           value 0.
+
+      ****************************************************************
+      * Sentinel a shared subprogram returns in place of a real RET
+      * when one of its Rockey calls was skipped (an earlier call in
+      * the same CALL already failed), so the caller does not mistake
+      * "never attempted" for ERR-SUCCESS (0) and audit-log a call
+      * that never happened.
+      ****************************************************************
+       78 RY-CALL-NOT-ATTEMPTED value 9999.
