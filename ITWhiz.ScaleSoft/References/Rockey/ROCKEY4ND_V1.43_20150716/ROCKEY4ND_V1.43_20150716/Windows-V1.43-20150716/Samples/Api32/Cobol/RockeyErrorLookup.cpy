@@ -0,0 +1,31 @@
+      ****************************************************************
+      *                                                              *
+      *                    RockeyErrorLookup.cpy                     *
+      *                                                              *
+      * PROCEDURE DIVISION copybook. COPY this once into any program *
+      * that has already COPYed "RockeyErrorCodes.cpy" into its      *
+      * WORKING-STORAGE SECTION and declared a "ret" item. PERFORM   *
+      * RY-LOOKUP-ERROR-CODE right after any CALL "Rockey" to turn   *
+      * the raw RET value into a severity and message an operator    *
+      * can act on.                                                  *
+      *                                                              *
+      ****************************************************************
+       RY-LOOKUP-ERROR-CODE.
+           set RY-CODE-NOT-FOUND      to true
+           move spaces                to RY-FOUND-SEVERITY
+           move spaces                to RY-FOUND-MESSAGE
+           set RY-ERROR-IDX to 1
+           search RY-ERROR-ENTRY
+               at end
+                   move "WARN " to RY-FOUND-SEVERITY
+                   move "Undocumented Rockey return code"
+                        to RY-FOUND-MESSAGE
+               when RY-ERROR-CODE (RY-ERROR-IDX) = ret
+                   set RY-CODE-FOUND to true
+                   move RY-ERROR-SEVERITY (RY-ERROR-IDX)
+                        to RY-FOUND-SEVERITY
+                   move RY-ERROR-MESSAGE  (RY-ERROR-IDX)
+                        to RY-FOUND-MESSAGE
+           end-search
+           display "RET=" ret " [" RY-FOUND-SEVERITY "] "
+                   RY-FOUND-MESSAGE.
