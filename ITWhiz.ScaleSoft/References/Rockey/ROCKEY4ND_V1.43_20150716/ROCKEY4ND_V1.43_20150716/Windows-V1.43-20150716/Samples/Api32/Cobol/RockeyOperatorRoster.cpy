@@ -0,0 +1,16 @@
+      ****************************************************************
+      *                                                              *
+      *                  RockeyOperatorRoster.cpy                    *
+      *                                                              *
+      * FILE SECTION copybook for the maintained roster of           *
+      * authorized weighbridge-operator IDs. The LP1 value read back *
+      * by RY-READ-USERID is reconciled against this roster before   *
+      * a shift is allowed to start recording tickets.                *
+      *                                                              *
+      ****************************************************************
+       fd  operator-roster-file.
+       01  ry-operator-roster-record.
+           05  opr-userid           pic 9(9).
+           05  opr-name             pic x(20).
+           05  opr-active-flag      pic x.
+               88  opr-is-active        value "Y".
