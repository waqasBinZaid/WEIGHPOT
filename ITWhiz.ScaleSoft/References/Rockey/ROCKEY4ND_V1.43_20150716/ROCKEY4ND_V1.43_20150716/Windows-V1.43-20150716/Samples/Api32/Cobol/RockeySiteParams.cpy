@@ -0,0 +1,19 @@
+      ****************************************************************
+      *                                                              *
+      *                    RockeySiteParams.cpy                      *
+      *                                                              *
+      * FILE SECTION copybook for the per-site product-code          *
+      * parameter table. Each row carries the P1-P4 product code     *
+      * (decimal form of the vendor-issued hex code) for one site's  *
+      * Rockey key, so a single compiled program can validate        *
+      * whichever site's key it is handed instead of us maintaining  *
+      * a near-identical source copy per site.                       *
+      *                                                              *
+      ****************************************************************
+       fd  site-param-file.
+       01  ry-site-param-record.
+           05  sp-site-id           pic x(6).
+           05  sp-product-p1        pic 9(5).
+           05  sp-product-p2        pic 9(5).
+           05  sp-product-p3        pic 9(5).
+           05  sp-product-p4        pic 9(5).
