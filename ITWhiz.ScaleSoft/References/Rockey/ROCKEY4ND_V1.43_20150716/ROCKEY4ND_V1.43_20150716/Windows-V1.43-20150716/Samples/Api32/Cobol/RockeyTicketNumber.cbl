@@ -0,0 +1,176 @@
+       $set case
+      ****************************************************************
+      *                                                              *
+      *                    RockeyTicketNumber.cbl                    *
+      *                                                              *
+      * Copyright (C) 2001-2007 Feitian Technologies Co.,Ltd.        *
+      *                                                              *
+      ****************************************************************
+       identification division.
+       program-id. RockeyTicketNumber.
+
+      ****************************************************************
+      *                                                              *
+      * Shared routine, CALLed by any weighbridge program that needs *
+      * the next gate/weigh ticket number. The number is built from  *
+      * two independent draws off the dongle's hardware RNG (one     *
+      * from RY-SEED, one from RY-RANDOM) instead of a predictable   *
+      * incrementing counter, so a driver cannot guess or pre-print  *
+      * a ticket number ahead of an actual weighment.                *
+      *                                                              *
+      * Caller must already have an open Rockey HANDLE (RY-FIND      *
+      * followed by RY-OPEN).                                        *
+      *                                                              *
+      ****************************************************************
+       data division.
+       working-storage section.
+       copy "RockeyConstants.cpy".
+
+       01 ret                   pic 9(4)  comp-5.
+       01 ry-handle                pic 9(4)  comp-5.
+       01 p1                    pic 9(4)  comp-5.
+       01 p2                    pic 9(4)  comp-5.
+       01 p3                    pic 9(4)  comp-5.
+       01 p4                    pic 9(4)  comp-5.
+       01 lp1                   pic 9(9)  comp-5.
+       01 lp2                   pic 9(9)  comp-5.
+       01 buf                   pic x(2048).
+
+      ****************************************************************
+      * p1 is COMP-5 PIC 9(4), which holds values up to 65535, not
+      * 9999 - these DISPLAY work fields must be PIC 9(5) or the draw
+      * gets silently truncated to 4 digits, which would let two
+      * different hardware RNG draws collide on the same value.
+      ****************************************************************
+       01 ws-seed-draw          pic 9(5).
+       01 ws-random-draw        pic 9(5).
+       01 ws-time-now           pic 9(8).
+       01 ws-call-counter       pic 9(4)  comp-5 value zero.
+
+      ****************************************************************
+      * PER-CALL RETURN DATA (req 000) - the two real Rockey calls
+      * this routine makes (RY-SEED, RY-RANDOM) happen inside a
+      * subprogram with no access to the caller's audit-file FD, so
+      * the P1-P4/LP1/LP2/RET each call actually used are handed back
+      * here for the caller to write one audit record per call.
+      ****************************************************************
+       linkage section.
+       01 lk-handle             pic 9(4)  comp-5.
+       01 lk-ticket-number      pic 9(9)  comp-5.
+       01 lk-return-code        pic 9(4)  comp-5.
+       01 lk-seed-lp1           pic 9(9)  comp-5.
+       01 lk-seed-lp2           pic 9(9)  comp-5.
+       01 lk-seed-p1            pic 9(4)  comp-5.
+       01 lk-seed-p2            pic 9(4)  comp-5.
+       01 lk-seed-p3            pic 9(4)  comp-5.
+       01 lk-seed-p4            pic 9(4)  comp-5.
+       01 lk-seed-ret           pic 9(4)  comp-5.
+       01 lk-random-lp1         pic 9(9)  comp-5.
+       01 lk-random-lp2         pic 9(9)  comp-5.
+       01 lk-random-p1          pic 9(4)  comp-5.
+       01 lk-random-p2          pic 9(4)  comp-5.
+       01 lk-random-p3          pic 9(4)  comp-5.
+       01 lk-random-p4          pic 9(4)  comp-5.
+       01 lk-random-ret         pic 9(4)  comp-5.
+
+       procedure division using lk-handle
+                                 lk-ticket-number
+                                 lk-return-code
+                                 lk-seed-lp1
+                                 lk-seed-lp2
+                                 lk-seed-p1
+                                 lk-seed-p2
+                                 lk-seed-p3
+                                 lk-seed-p4
+                                 lk-seed-ret
+                                 lk-random-lp1
+                                 lk-random-lp2
+                                 lk-random-p1
+                                 lk-random-p2
+                                 lk-random-p3
+                                 lk-random-p4
+                                 lk-random-ret.
+
+       0000-MAIN.
+           move lk-handle       to ry-handle
+           move 0                to lk-ticket-number
+           move 0                to p1
+           move 0                to p2
+           move 0                to p3
+           move 0                to p4
+
+      ****************************************************************
+      * RY-CALL-NOT-ATTEMPTED marks "this call was never attempted"
+      * so the caller can tell a skipped RY-RANDOM call (seed failed
+      * first) apart from one that ran and returned ERR-SUCCESS (0),
+      * and not write an audit row for a call that never happened.
+      ****************************************************************
+           move RY-CALL-NOT-ATTEMPTED to lk-random-ret
+
+      ****************************************************************
+      * SEED THE ROCKEY RNG WITH A CHANGING VALUE - current time of
+      * day plus a call counter (working-storage persists across
+      * calls within the run unit), so two tickets drawn in the same
+      * clock tick still get different seeds.
+      ****************************************************************
+           add 1 to ws-call-counter
+           accept ws-time-now from time
+           compute lp2 = ws-time-now + ws-call-counter
+           call "Rockey"
+                using by value RY-SEED
+                      by reference ry-handle
+                      by reference lp1
+                      by reference lp2
+                      by reference p1
+                      by reference p2
+                      by reference p3
+                      by reference p4
+                      by reference buf
+                      returning ret
+
+           move lp1 to lk-seed-lp1
+           move lp2 to lk-seed-lp2
+           move p1  to lk-seed-p1
+           move p2  to lk-seed-p2
+           move p3  to lk-seed-p3
+           move p4  to lk-seed-p4
+           move ret to lk-seed-ret
+
+           if ret not = ERR-SUCCESS
+              move ret          to lk-return-code
+           else
+              move p1           to ws-seed-draw
+
+      ****************************************************************
+      * DRAW A HARDWARE RANDOM NUMBER
+      ****************************************************************
+              call "Rockey"
+                   using by value RY-RANDOM
+                         by reference ry-handle
+                         by reference lp1
+                         by reference lp2
+                         by reference p1
+                         by reference p2
+                         by reference p3
+                         by reference p4
+                         by reference buf
+                         returning ret
+
+              move lp1 to lk-random-lp1
+              move lp2 to lk-random-lp2
+              move p1  to lk-random-p1
+              move p2  to lk-random-p2
+              move p3  to lk-random-p3
+              move p4  to lk-random-p4
+              move ret to lk-random-ret
+
+              move ret          to lk-return-code
+              if ret = ERR-SUCCESS
+                 move p1        to ws-random-draw
+                 compute lk-ticket-number =
+                         (ws-seed-draw * 10000) + ws-random-draw
+              end-if
+           end-if.
+
+       0000-EXIT.
+           goback.
