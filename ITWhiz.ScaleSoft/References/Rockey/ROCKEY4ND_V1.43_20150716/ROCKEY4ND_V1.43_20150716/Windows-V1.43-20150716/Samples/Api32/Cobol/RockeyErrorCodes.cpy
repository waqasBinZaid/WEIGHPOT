@@ -0,0 +1,105 @@
+      ****************************************************************
+      *                                                              *
+      *                    RockeyErrorCodes.cpy                      *
+      *                                                              *
+      * Maps the RET value returned by every CALL "Rockey" to the    *
+      * short description and severity documented in the Rockey4ND  *
+      * Programming Guide, Appendix B - Return Codes, so operators   *
+      * do not have to go look a bare number up in the vendor manual *
+      * every time a call fails.                                    *
+      *                                                              *
+      * COPY this into WORKING-STORAGE, then COPY                    *
+      * "RockeyErrorLookup.cpy" into the PROCEDURE DIVISION to get   *
+      * the RY-LOOKUP-ERROR-CODE paragraph for free.                 *
+      *                                                              *
+      ****************************************************************
+       01  RY-ERROR-TABLE-DATA.
+           05  filler.
+               10  filler          pic 9(4)  value 0.
+               10  filler          pic x(5)  value "INFO ".
+               10  filler          pic x(40)
+                   value "Success - operation completed normally".
+           05  filler.
+               10  filler          pic 9(4)  value 1.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Invalid handle - key is not open".
+           05  filler.
+               10  filler          pic 9(4)  value 2.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Invalid parameter passed to Rockey call".
+           05  filler.
+               10  filler          pic 9(4)  value 3.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Key not found - no Rockey on any port".
+           05  filler.
+               10  filler          pic 9(4)  value 4.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Key busy - already opened by another".
+           05  filler.
+               10  filler          pic 9(4)  value 5.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Write protected - memory area is locked".
+           05  filler.
+               10  filler          pic 9(4)  value 6.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Read failed - unable to read key memory".
+           05  filler.
+               10  filler          pic 9(4)  value 7.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Write failed - cannot write key memory".
+           05  filler.
+               10  filler          pic 9(4)  value 8.
+               10  filler          pic x(5)  value "FATAL".
+               10  filler          pic x(40)
+                   value "Checksum failure, key may be counterfeit".
+           05  filler.
+               10  filler          pic 9(4)  value 9.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "User ID area failed validation".
+           05  filler.
+               10  filler          pic 9(4)  value 10.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Module counter has not been initialized".
+           05  filler.
+               10  filler          pic 9(4)  value 11.
+               10  filler          pic x(5)  value "WARN ".
+               10  filler          pic x(40)
+                   value "Module decrement counter is exhausted".
+           05  filler.
+               10  filler          pic 9(4)  value 12.
+               10  filler          pic x(5)  value "ERROR".
+               10  filler          pic x(40)
+                   value "Secure arithmetic formula rejected".
+           05  filler.
+               10  filler          pic 9(4)  value 13.
+               10  filler          pic x(5)  value "FATAL".
+               10  filler          pic x(40)
+                   value "Rockey4ND.dll entry point unresolved".
+           05  filler.
+               10  filler          pic 9(4)  value 14.
+               10  filler          pic x(5)  value "WARN ".
+               10  filler          pic x(40)
+                   value "Operation abandoned after retry limit".
+
+       01  RY-ERROR-TABLE redefines RY-ERROR-TABLE-DATA.
+           05  RY-ERROR-ENTRY  occurs 15 times
+                                indexed by RY-ERROR-IDX.
+               10  RY-ERROR-CODE      pic 9(4).
+               10  RY-ERROR-SEVERITY  pic x(5).
+               10  RY-ERROR-MESSAGE   pic x(40).
+
+       01  RY-ERROR-LOOKUP-RESULT.
+           05  RY-FOUND-SEVERITY   pic x(5)  value spaces.
+           05  RY-FOUND-MESSAGE    pic x(40) value spaces.
+           05  RY-FOUND-SWITCH     pic x     value "N".
+               88  RY-CODE-FOUND         value "Y".
+               88  RY-CODE-NOT-FOUND     value "N".
